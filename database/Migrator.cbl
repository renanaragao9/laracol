@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGRATOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MIGRATIONS-LOG ASSIGN TO "database/migrations.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MIG-LOG-STATUS.
+           SELECT APP-DATABASE ASSIGN TO DATABASE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MODEL-KEY
+               FILE STATUS IS DB-FILE-STATUS.
+           SELECT ENV-FILE ASSIGN TO ".env"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MIGRATIONS-LOG.
+       01 MIGRATIONS-LOG-LINE PIC X(80).
+
+       FD  APP-DATABASE.
+       01 MODEL-RECORD.
+           COPY "ModelRecord.cpy".
+
+       FD  ENV-FILE.
+       01 ENV-FILE-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01 MIG-LOG-STATUS PIC XX.
+       01 DB-FILE-STATUS PIC XX.
+       01 ENV-FILE-STATUS PIC XX.
+       01 DATABASE-PATH PIC X(100) VALUE
+           "database/app.db".
+
+       01 WS-MIGRATION-COUNT PIC 9 VALUE 2.
+       01 WS-IX PIC 9.
+
+       01 MIGRATION-TABLE.
+           05 MIGRATION-ENTRY OCCURS 2 TIMES.
+               10 MIG-ID   PIC X(30).
+               10 MIG-DESC PIC X(50).
+
+       01 WS-ALREADY-APPLIED-FLAG PIC X VALUE "N".
+           88 WS-ALREADY-APPLIED VALUE "Y".
+
+       01 WS-NOW PIC X(19).
+
+       PROCEDURE DIVISION.
+
+           PERFORM LOAD-CONFIG
+           PERFORM INIT-MIGRATIONS
+
+           DISPLAY "Running migrations..."
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-MIGRATION-COUNT
+               PERFORM APPLY-MIGRATION-IF-NEEDED
+           END-PERFORM
+
+           DISPLAY "Migrations complete."
+           GOBACK.
+
+      *    Config precedence mirrors BASEMODEL's LOAD-CONFIG (env var,
+      *    then .env, then the compiled-in default) so a migration run
+      *    targets the same DATABASE-PATH the CGI process will read,
+      *    e.g. DB_DATABASE=database/app_test.db artisan migrate.
+       LOAD-CONFIG.
+           ACCEPT DATABASE-PATH FROM ENVIRONMENT "DB_DATABASE"
+           IF FUNCTION TRIM(DATABASE-PATH) = SPACES
+               PERFORM READ-DOTENV-DATABASE-PATH
+           END-IF
+           IF FUNCTION TRIM(DATABASE-PATH) = SPACES
+               MOVE "database/app.db" TO DATABASE-PATH
+           END-IF.
+
+       READ-DOTENV-DATABASE-PATH.
+           OPEN INPUT ENV-FILE
+           IF ENV-FILE-STATUS = "00"
+               PERFORM UNTIL ENV-FILE-STATUS NOT = "00"
+                   READ ENV-FILE
+                       AT END MOVE "10" TO ENV-FILE-STATUS
+                   END-READ
+                   IF ENV-FILE-STATUS = "00"
+                       AND ENV-FILE-LINE(1:12) = "DB_DATABASE="
+                       MOVE FUNCTION TRIM(ENV-FILE-LINE(13:))
+                           TO DATABASE-PATH
+                   END-IF
+               END-PERFORM
+               CLOSE ENV-FILE
+           END-IF.
+
+      *    Versioned schema changes to database/app.db. Each entry
+      *    here is applied at most once - RECORD-MIGRATION-APPLIED
+      *    keeps the audit trail in database/migrations.log so a
+      *    rerun of this program is a no-op against an already
+      *    migrated database.
+       INIT-MIGRATIONS.
+           MOVE "0001_create_app_db" TO MIG-ID(1)
+           MOVE "Create the app.db indexed data file"
+               TO MIG-DESC(1)
+           MOVE "0002_add_amount_and_timestamps" TO MIG-ID(2)
+           MOVE "Add amount/created_at/updated_at to MODEL-RECORD"
+               TO MIG-DESC(2)
+           .
+
+       APPLY-MIGRATION-IF-NEEDED.
+           PERFORM CHECK-MIGRATION-APPLIED
+           IF WS-ALREADY-APPLIED
+               DISPLAY "  [skip] " FUNCTION TRIM(MIG-ID(WS-IX))
+                   " (already applied)"
+           ELSE
+               PERFORM RUN-MIGRATION-STEP
+               PERFORM RECORD-MIGRATION-APPLIED
+               DISPLAY "  [ok]   " FUNCTION TRIM(MIG-ID(WS-IX))
+                   " - " FUNCTION TRIM(MIG-DESC(WS-IX))
+           END-IF.
+
+       CHECK-MIGRATION-APPLIED.
+           MOVE "N" TO WS-ALREADY-APPLIED-FLAG
+           OPEN INPUT MIGRATIONS-LOG
+           IF MIG-LOG-STATUS = "00"
+               PERFORM UNTIL MIG-LOG-STATUS NOT = "00"
+                   READ MIGRATIONS-LOG
+                       AT END MOVE "10" TO MIG-LOG-STATUS
+                   END-READ
+                   IF MIG-LOG-STATUS = "00"
+                       AND MIGRATIONS-LOG-LINE(1:30) = MIG-ID(WS-IX)
+                       SET WS-ALREADY-APPLIED TO TRUE
+                   END-IF
+               END-PERFORM
+               CLOSE MIGRATIONS-LOG
+           END-IF.
+
+      *    Migration 1 makes sure the indexed file exists; later
+      *    migrations describe layout changes that already live in
+      *    ModelRecord.cpy and are recorded here for audit purposes
+      *    only, since GnuCOBOL has no ALTER-TABLE equivalent for a
+      *    fixed record layout.
+       RUN-MIGRATION-STEP.
+           EVALUATE WS-IX
+               WHEN 1
+                   OPEN I-O APP-DATABASE
+                   IF DB-FILE-STATUS = "35"
+                       OPEN OUTPUT APP-DATABASE
+                   END-IF
+                   CLOSE APP-DATABASE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       RECORD-MIGRATION-APPLIED.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO WS-NOW
+           OPEN EXTEND MIGRATIONS-LOG
+           IF MIG-LOG-STATUS = "35"
+               OPEN OUTPUT MIGRATIONS-LOG
+               CLOSE MIGRATIONS-LOG
+               OPEN EXTEND MIGRATIONS-LOG
+           END-IF
+           MOVE SPACES TO MIGRATIONS-LOG-LINE
+           STRING MIG-ID(WS-IX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-NOW DELIMITED BY SIZE
+               " applied" DELIMITED BY SIZE
+               INTO MIGRATIONS-LOG-LINE
+           WRITE MIGRATIONS-LOG-LINE
+           CLOSE MIGRATIONS-LOG.
