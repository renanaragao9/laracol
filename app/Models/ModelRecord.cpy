@@ -0,0 +1,10 @@
+      *    Shared record layout for BASEMODEL and its subclasses
+      *    (CustomerModel, OrderModel, ...). Every model COPYs this
+      *    into its FD so field positions in database/app.db stay
+      *    consistent across the model layer instead of each model
+      *    inventing its own string format.
+           05 MODEL-KEY         PIC X(20).
+           05 MODEL-NAME        PIC X(100).
+           05 MODEL-AMOUNT      PIC 9(9)V99.
+           05 MODEL-CREATED-AT  PIC X(19).
+           05 MODEL-UPDATED-AT  PIC X(19).
