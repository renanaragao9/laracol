@@ -1,14 +1,85 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BASEMODEL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATABASE-FILE ASSIGN TO DATABASE-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MODEL-KEY
+               FILE STATUS IS DB-FILE-STATUS.
+           SELECT ENV-FILE ASSIGN TO ".env"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENV-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATABASE-FILE.
+       01 MODEL-RECORD.
+           COPY "ModelRecord.cpy".
+
+       FD  ENV-FILE.
+       01 ENV-FILE-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01 DB-COMMAND PIC X(500).
        01 SQL-STMT PIC X(500).
-       01 DATABASE-PATH PIC X(100) VALUE 
+       01 DATABASE-PATH PIC X(100) VALUE
            "database/app.db".
 
+       01 DB-FILE-STATUS PIC XX.
+       01 ENV-FILE-STATUS PIC XX.
+
+       01 WS-NEW-KEY        PIC X(20).
+       01 WS-NEW-NAME       PIC X(100).
+       01 WS-NEW-AMOUNT     PIC 9(9)V99.
+       01 WS-NOW            PIC X(19).
+
+       01 WS-PTR            PIC 9(4).
+       01 WS-DI-LEN         PIC 9(4).
+       01 WS-SEG            PIC X(60).
+       01 WS-FIELD-NAME     PIC X(20).
+       01 WS-FIELD-VALUE    PIC X(40).
+
+       01 WS-AMOUNT-DISPLAY PIC Z(8)9.99.
+
+       01 WS-ROWS-BUFFER    PIC X(450).
+       01 WS-ROWS-PTR       PIC 9(4).
+       01 WS-ROW-COUNT      PIC 9(4).
+       01 WS-MAX-ROWS       PIC 9(4) VALUE 5.
+       01 WS-PAGE-LIMIT-CEILING PIC 9(4) VALUE 20.
+       01 WS-ROW-NAME-DISPLAY PIC X(25).
+       01 WS-ROW-JSON        PIC X(100).
+       01 WS-ROW-JSON-LEN    PIC 9(4).
+
+       01 WS-NEW-PAGE       PIC 9(4).
+       01 WS-NEW-LIMIT      PIC 9(4).
+       01 WS-SKIP-COUNT     PIC 9(4).
+       01 WS-MATCH-COUNT    PIC 9(4).
+       01 WS-SELECT-TOTAL   PIC 9(4).
+       01 WS-TOTAL-DISP     PIC ZZZ9.
+       01 WS-PAGE-DISP      PIC ZZZ9.
+       01 WS-LIMIT-DISP     PIC ZZZ9.
+
+       01 WS-FIELDS-PRESENT.
+           05 WS-KEY-PRESENT    PIC X VALUE "N".
+               88 KEY-WAS-PROVIDED VALUE "Y".
+           05 WS-NAME-PRESENT   PIC X VALUE "N".
+               88 NAME-WAS-PROVIDED VALUE "Y".
+           05 WS-AMOUNT-PRESENT PIC X VALUE "N".
+               88 AMOUNT-WAS-PROVIDED VALUE "Y".
+           05 WS-AMOUNT-INVALID PIC X VALUE "N".
+               88 AMOUNT-IS-INVALID VALUE "Y".
+
+       01 WS-VALID-FLAG     PIC X VALUE "Y".
+           88 INPUT-IS-VALID VALUE "Y".
+
+       01 WS-QUEUE-ACTION PIC X(20) VALUE "ENQUEUE".
+       01 WS-JOB-TYPE     PIC X(30).
+       01 WS-JOB-PAYLOAD  PIC X(200).
+
        LINKAGE SECTION.
        01 ACTION PIC X(20).
        01 DATA-INPUT PIC X(500).
@@ -16,17 +87,384 @@
 
        PROCEDURE DIVISION USING ACTION DATA-INPUT RESULT-OUTPUT.
 
+           PERFORM LOAD-CONFIG
+
            EVALUATE ACTION
                WHEN "INSERT"
-                   MOVE DATA-INPUT TO RESULT-OUTPUT
+                   PERFORM DO-INSERT
                WHEN "UPDATE"
-                   MOVE DATA-INPUT TO RESULT-OUTPUT
+                   PERFORM DO-UPDATE
                WHEN "DELETE"
                    MOVE '{"status":"deleted"}' TO RESULT-OUTPUT
                WHEN "SELECT"
-                   MOVE '{"data":"[]"}' TO RESULT-OUTPUT
+                   PERFORM DO-SELECT
+               WHEN "PING"
+                   PERFORM DO-PING
+               WHEN "QUEUE_UPDATE"
+                   PERFORM DO-QUEUE-UPDATE
                WHEN OTHER
                    MOVE '{"error":"Invalid action"}' TO RESULT-OUTPUT
            END-EVALUATE
 
            GOBACK.
+
+      *    Splits DATA-INPUT on "|" into KEY:/NAME:/AMOUNT: pairs,
+      *    the same delimited format used across the model layer,
+      *    and stages the values in WS-NEW-* ahead of a WRITE or
+      *    REWRITE (a READ for UPDATE would otherwise clobber the
+      *    fields we are trying to set before we get to use them).
+       PARSE-DATA-INPUT.
+           MOVE SPACES TO WS-NEW-KEY WS-NEW-NAME
+           MOVE 0 TO WS-NEW-AMOUNT
+           MOVE "N" TO WS-KEY-PRESENT WS-NAME-PRESENT
+               WS-AMOUNT-PRESENT WS-AMOUNT-INVALID
+           MOVE 1 TO WS-NEW-PAGE
+           MOVE WS-MAX-ROWS TO WS-NEW-LIMIT
+           MOVE 1 TO WS-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DATA-INPUT))
+               TO WS-DI-LEN
+
+           PERFORM UNTIL WS-PTR > WS-DI-LEN
+               MOVE SPACES TO WS-SEG
+               UNSTRING DATA-INPUT DELIMITED BY "|"
+                   INTO WS-SEG
+                   WITH POINTER WS-PTR
+               PERFORM ASSIGN-PARSED-FIELD
+           END-PERFORM
+
+           IF WS-NEW-PAGE = 0
+               MOVE 1 TO WS-NEW-PAGE
+           END-IF
+           IF WS-NEW-LIMIT = 0
+               MOVE WS-MAX-ROWS TO WS-NEW-LIMIT
+           END-IF
+           IF WS-NEW-LIMIT > WS-PAGE-LIMIT-CEILING
+               MOVE WS-PAGE-LIMIT-CEILING TO WS-NEW-LIMIT
+           END-IF.
+
+       ASSIGN-PARSED-FIELD.
+           MOVE SPACES TO WS-FIELD-NAME WS-FIELD-VALUE
+           UNSTRING WS-SEG DELIMITED BY ":"
+               INTO WS-FIELD-NAME WS-FIELD-VALUE
+
+           EVALUATE FUNCTION TRIM(WS-FIELD-NAME)
+               WHEN "KEY"
+                   MOVE FUNCTION TRIM(WS-FIELD-VALUE) TO WS-NEW-KEY
+                   SET KEY-WAS-PROVIDED TO TRUE
+               WHEN "NAME"
+                   MOVE FUNCTION TRIM(WS-FIELD-VALUE) TO WS-NEW-NAME
+                   SET NAME-WAS-PROVIDED TO TRUE
+               WHEN "AMOUNT"
+                   SET AMOUNT-WAS-PROVIDED TO TRUE
+                   IF FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE)) = 0
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE))
+                           TO WS-NEW-AMOUNT
+                   ELSE
+                       SET AMOUNT-IS-INVALID TO TRUE
+                   END-IF
+               WHEN "PAGE"
+                   IF FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE)) = 0
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE))
+                           TO WS-NEW-PAGE
+                   END-IF
+               WHEN "LIMIT"
+                   IF FUNCTION TEST-NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE)) = 0
+                       MOVE FUNCTION NUMVAL(
+                           FUNCTION TRIM(WS-FIELD-VALUE))
+                           TO WS-NEW-LIMIT
+                   END-IF
+           END-EVALUATE.
+
+      *    Structural + type validation ahead of any WRITE/REWRITE,
+      *    mirroring the '{"error":...}' shape already used for an
+      *    invalid ACTION so malformed client input never reaches
+      *    app.db.
+       VALIDATE-PARSED-INPUT.
+           MOVE "Y" TO WS-VALID-FLAG
+           EVALUATE TRUE
+               WHEN NOT KEY-WAS-PROVIDED
+                   OR FUNCTION TRIM(WS-NEW-KEY) = SPACES
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE '{"error":"Validation failed",'
+                       & '"message":"key is required"}'
+                       TO RESULT-OUTPUT
+               WHEN NOT NAME-WAS-PROVIDED
+                   OR FUNCTION TRIM(WS-NEW-NAME) = SPACES
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE '{"error":"Validation failed",'
+                       & '"message":"name is required"}'
+                       TO RESULT-OUTPUT
+               WHEN NOT AMOUNT-WAS-PROVIDED
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE '{"error":"Validation failed",'
+                       & '"message":"amount is required"}'
+                       TO RESULT-OUTPUT
+               WHEN AMOUNT-IS-INVALID
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE '{"error":"Validation failed",'
+                       & '"message":"amount must be numeric"}'
+                       TO RESULT-OUTPUT
+           END-EVALUATE.
+
+      *    Config precedence mirrors Laravel's env(): a real process
+      *    environment variable wins, then the .env file, then the
+      *    compiled-in default - so DATABASE-PATH no longer requires
+      *    a recompile to point at database/app_test.db in QA.
+       LOAD-CONFIG.
+           ACCEPT DATABASE-PATH FROM ENVIRONMENT "DB_DATABASE"
+           IF FUNCTION TRIM(DATABASE-PATH) = SPACES
+               PERFORM READ-DOTENV-DATABASE-PATH
+           END-IF
+           IF FUNCTION TRIM(DATABASE-PATH) = SPACES
+               MOVE "database/app.db" TO DATABASE-PATH
+           END-IF.
+
+       READ-DOTENV-DATABASE-PATH.
+           OPEN INPUT ENV-FILE
+           IF ENV-FILE-STATUS = "00"
+               PERFORM UNTIL ENV-FILE-STATUS NOT = "00"
+                   READ ENV-FILE
+                       AT END MOVE "10" TO ENV-FILE-STATUS
+                   END-READ
+                   IF ENV-FILE-STATUS = "00"
+                       AND ENV-FILE-LINE(1:12) = "DB_DATABASE="
+                       MOVE FUNCTION TRIM(ENV-FILE-LINE(13:))
+                           TO DATABASE-PATH
+                   END-IF
+               END-PERFORM
+               CLOSE ENV-FILE
+           END-IF.
+
+       OPEN-DATABASE-IO.
+           OPEN I-O DATABASE-FILE
+           IF DB-FILE-STATUS = "35"
+               OPEN OUTPUT DATABASE-FILE
+               CLOSE DATABASE-FILE
+               OPEN I-O DATABASE-FILE
+           END-IF.
+
+       DO-INSERT.
+           PERFORM PARSE-DATA-INPUT
+           PERFORM VALIDATE-PARSED-INPUT
+
+           IF INPUT-IS-VALID
+               MOVE FUNCTION CURRENT-DATE(1:19) TO WS-NOW
+
+               PERFORM OPEN-DATABASE-IO
+               MOVE WS-NEW-KEY TO MODEL-KEY
+               MOVE WS-NEW-NAME TO MODEL-NAME
+               MOVE WS-NEW-AMOUNT TO MODEL-AMOUNT
+               MOVE WS-NOW TO MODEL-CREATED-AT
+               MOVE WS-NOW TO MODEL-UPDATED-AT
+
+               WRITE MODEL-RECORD
+               IF DB-FILE-STATUS = "00"
+                   PERFORM BUILD-RECORD-RESULT
+               ELSE
+                   MOVE '{"error":"Insert failed"}'
+                       TO RESULT-OUTPUT
+               END-IF
+               CLOSE DATABASE-FILE
+           END-IF.
+
+       DO-UPDATE.
+           PERFORM PARSE-DATA-INPUT
+           PERFORM VALIDATE-PARSED-INPUT
+
+           IF INPUT-IS-VALID
+               PERFORM OPEN-DATABASE-IO
+               MOVE WS-NEW-KEY TO MODEL-KEY
+               READ DATABASE-FILE KEY IS MODEL-KEY
+
+               IF DB-FILE-STATUS = "00"
+                   MOVE WS-NEW-NAME TO MODEL-NAME
+                   MOVE WS-NEW-AMOUNT TO MODEL-AMOUNT
+                   MOVE FUNCTION CURRENT-DATE(1:19)
+                       TO MODEL-UPDATED-AT
+                   REWRITE MODEL-RECORD
+                   IF DB-FILE-STATUS = "00"
+                       PERFORM BUILD-RECORD-RESULT
+                   ELSE
+                       MOVE '{"error":"Update failed"}'
+                           TO RESULT-OUTPUT
+                   END-IF
+               ELSE
+                   MOVE '{"error":"Record not found"}'
+                       TO RESULT-OUTPUT
+               END-IF
+               CLOSE DATABASE-FILE
+           END-IF.
+
+      *    Filters against DATABASE-PATH using KEY: for a direct
+      *    keyed lookup, or NAME: for a sequential scan match; either
+      *    may be omitted from DATA-INPUT to select everything. A
+      *    scan is paged via PAGE:/LIMIT: in DATA-INPUT (default
+      *    page 1, WS-MAX-ROWS per page, capped at
+      *    WS-PAGE-LIMIT-CEILING so a full-buffer WRITE never
+      *    overflows the fixed 500-byte RESULT-OUTPUT).
+       DO-SELECT.
+           PERFORM PARSE-DATA-INPUT
+           MOVE SPACES TO WS-ROWS-BUFFER
+           MOVE 1 TO WS-ROWS-PTR
+           MOVE 0 TO WS-ROW-COUNT
+
+           OPEN INPUT DATABASE-FILE
+           IF DB-FILE-STATUS = "35"
+               MOVE WS-NEW-PAGE TO WS-PAGE-DISP
+               MOVE WS-NEW-LIMIT TO WS-LIMIT-DISP
+               MOVE SPACES TO RESULT-OUTPUT
+               STRING '{"data":[],"total":0,"page":' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PAGE-DISP) DELIMITED BY SIZE
+                   ',"limit":' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-LIMIT-DISP) DELIMITED BY SIZE
+                   '}' DELIMITED BY SIZE
+                   INTO RESULT-OUTPUT
+           ELSE
+               IF WS-NEW-KEY NOT = SPACES
+                   MOVE WS-NEW-KEY TO MODEL-KEY
+                   READ DATABASE-FILE KEY IS MODEL-KEY
+                   IF DB-FILE-STATUS = "00"
+                       PERFORM APPEND-ROW-TO-RESULT
+                   END-IF
+                   MOVE WS-ROW-COUNT TO WS-SELECT-TOTAL
+               ELSE
+                   PERFORM SCAN-ALL-ROWS
+                   MOVE WS-MATCH-COUNT TO WS-SELECT-TOTAL
+               END-IF
+               CLOSE DATABASE-FILE
+               PERFORM FINALIZE-SELECT-RESULT
+           END-IF.
+
+       SCAN-ALL-ROWS.
+           COMPUTE WS-SKIP-COUNT =
+               (WS-NEW-PAGE - 1) * WS-NEW-LIMIT
+           MOVE 0 TO WS-MATCH-COUNT
+
+           MOVE LOW-VALUES TO MODEL-KEY
+           START DATABASE-FILE KEY IS NOT LESS THAN MODEL-KEY
+               INVALID KEY MOVE "10" TO DB-FILE-STATUS
+           END-START
+
+      *    Scans to end of file every time so WS-MATCH-COUNT is the
+      *    true total across all pages, not just the page returned.
+           PERFORM UNTIL DB-FILE-STATUS NOT = "00"
+               READ DATABASE-FILE NEXT RECORD
+                   AT END MOVE "10" TO DB-FILE-STATUS
+               END-READ
+               IF DB-FILE-STATUS = "00"
+                   IF WS-NEW-NAME = SPACES
+                       OR FUNCTION TRIM(MODEL-NAME) =
+                           FUNCTION TRIM(WS-NEW-NAME)
+                       ADD 1 TO WS-MATCH-COUNT
+                       IF WS-MATCH-COUNT > WS-SKIP-COUNT
+                           AND WS-ROW-COUNT < WS-NEW-LIMIT
+                           PERFORM APPEND-ROW-TO-RESULT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Builds each row into a scratch item first so its true
+      *    length is known before anything touches WS-ROWS-BUFFER -
+      *    MODEL-NAME alone (PIC X(100)) times WS-MAX-ROWS rows would
+      *    outgrow any buffer small enough to still fit inside
+      *    RESULT-OUTPUT's fixed 500 bytes, so the name is capped the
+      *    way a listing column would be, and a row that still
+      *    wouldn't fit is dropped instead of overrunning the buffer
+      *    with an untested STRING ... WITH POINTER.
+       APPEND-ROW-TO-RESULT.
+           MOVE MODEL-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE FUNCTION TRIM(MODEL-NAME) TO WS-ROW-NAME-DISPLAY
+           MOVE SPACES TO WS-ROW-JSON
+           STRING '{"key":"' DELIMITED BY SIZE
+               FUNCTION TRIM(MODEL-KEY) DELIMITED BY SIZE
+               '","name":"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROW-NAME-DISPLAY) DELIMITED BY SIZE
+               '","amount":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-AMOUNT-DISPLAY) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO WS-ROW-JSON
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ROW-JSON))
+               TO WS-ROW-JSON-LEN
+           IF WS-ROW-COUNT > 0
+               ADD 1 TO WS-ROW-JSON-LEN
+           END-IF
+
+           IF WS-ROWS-PTR + WS-ROW-JSON-LEN - 1
+                   <= FUNCTION LENGTH(WS-ROWS-BUFFER)
+               IF WS-ROW-COUNT > 0
+                   STRING "," DELIMITED BY SIZE
+                       INTO WS-ROWS-BUFFER WITH POINTER WS-ROWS-PTR
+               END-IF
+               STRING FUNCTION TRIM(WS-ROW-JSON) DELIMITED BY SIZE
+                   INTO WS-ROWS-BUFFER WITH POINTER WS-ROWS-PTR
+               ADD 1 TO WS-ROW-COUNT
+           END-IF.
+
+       FINALIZE-SELECT-RESULT.
+           MOVE WS-SELECT-TOTAL TO WS-TOTAL-DISP
+           MOVE WS-NEW-PAGE TO WS-PAGE-DISP
+           MOVE WS-NEW-LIMIT TO WS-LIMIT-DISP
+           MOVE SPACES TO RESULT-OUTPUT
+           STRING '{"data":[' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROWS-BUFFER) DELIMITED BY SIZE
+               '],"total":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-DISP) DELIMITED BY SIZE
+               ',"page":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PAGE-DISP) DELIMITED BY SIZE
+               ',"limit":' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LIMIT-DISP) DELIMITED BY SIZE
+               '}' DELIMITED BY SIZE
+               INTO RESULT-OUTPUT.
+
+      *    Lightweight health-check hook for RESPONSE-HEALTH: confirms
+      *    DATABASE-PATH actually opens instead of assuming it does.
+      *    "35" (file not found) is reported as DEGRADED - the schema
+      *    just hasn't been migrated yet, not a broken database - any
+      *    other non-zero status is UNHEALTHY.
+       DO-PING.
+           OPEN INPUT DATABASE-FILE
+           EVALUATE DB-FILE-STATUS
+               WHEN "00"
+                   CLOSE DATABASE-FILE
+                   MOVE "OK" TO RESULT-OUTPUT
+               WHEN "35"
+                   MOVE "DEGRADED:database not yet migrated"
+                       TO RESULT-OUTPUT
+               WHEN OTHER
+                   MOVE "UNHEALTHY:database file unavailable"
+                       TO RESULT-OUTPUT
+           END-EVALUATE.
+
+      *    Defers a bulk-style UPDATE to JOBQUEUE instead of writing
+      *    to DATABASE-FILE inline, so a caller that doesn't need an
+      *    immediate result (e.g. a bulk record update) doesn't block
+      *    the CGI response on it. JOBWORKER picks the job up later
+      *    via "artisan queue:work" and runs the real ACTION "UPDATE".
+       DO-QUEUE-UPDATE.
+           MOVE "update_record" TO WS-JOB-TYPE
+           MOVE DATA-INPUT TO WS-JOB-PAYLOAD
+           CALL "JOBQUEUE" USING WS-QUEUE-ACTION WS-JOB-TYPE
+               WS-JOB-PAYLOAD RESULT-OUTPUT
+               ON EXCEPTION
+                   MOVE '{"error":"Unable to queue job"}'
+                       TO RESULT-OUTPUT
+           END-CALL.
+
+       BUILD-RECORD-RESULT.
+           MOVE MODEL-AMOUNT TO WS-AMOUNT-DISPLAY
+           MOVE SPACES TO RESULT-OUTPUT
+           STRING '{"key":"' FUNCTION TRIM(MODEL-KEY)
+               '","name":"' FUNCTION TRIM(MODEL-NAME)
+               '","amount":' FUNCTION TRIM(WS-AMOUNT-DISPLAY)
+               ',"created_at":"' FUNCTION TRIM(MODEL-CREATED-AT)
+               '","updated_at":"' FUNCTION TRIM(MODEL-UPDATED-AT)
+               '"}'
+               DELIMITED BY SIZE
+               INTO RESULT-OUTPUT.
