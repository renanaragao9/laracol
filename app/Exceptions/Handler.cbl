@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTIONHANDLER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG-FILE ASSIGN TO "storage/logs/error.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 ERR-LOG-STATUS PIC XX.
+       01 WS-TIMESTAMP PIC X(19).
+
+       LINKAGE SECTION.
+       01 ERROR-CONTEXT PIC X(50).
+       01 ERROR-RESPONSE PIC X(300).
+
+       PROCEDURE DIVISION USING ERROR-CONTEXT ERROR-RESPONSE.
+
+           PERFORM LOG-ERROR
+
+           MOVE SPACES TO ERROR-RESPONSE
+           STRING '{"error":"Internal Server Error","status":500,'
+               DELIMITED BY SIZE
+               '"message":"' DELIMITED BY SIZE
+               FUNCTION TRIM(ERROR-CONTEXT) DELIMITED BY SIZE
+               ' call failed"}' DELIMITED BY SIZE
+               INTO ERROR-RESPONSE
+
+           GOBACK.
+
+      *    Shared failure path for every CALL in the request chain
+      *    (APIROUTER -> controller -> BASEMODEL). Appends one line
+      *    to storage/logs/error.log per failure, the way Laravel's
+      *    exception handler logs before rendering a 500 response.
+       LOG-ERROR.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO WS-TIMESTAMP
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERR-LOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO ERROR-LOG-RECORD
+           STRING WS-TIMESTAMP DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(ERROR-CONTEXT) DELIMITED BY SIZE
+               " call failed" DELIMITED BY SIZE
+               INTO ERROR-LOG-RECORD
+
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
