@@ -16,8 +16,11 @@
 
            GOBACK.
 
+      *    APIROUTER re-ACCEPTs REQUEST_METHOD/PATH_INFO straight
+      *    from the CGI environment, so the kernel does not need to
+      *    pass HTTP-METHOD/HTTP-PATH on the CALL - it simply hands
+      *    control to the router now that it has confirmed those
+      *    values are present.
        ROUTE-REQUEST.
-           DISPLAY "Content-Type: application/json"
-           DISPLAY " "
-           DISPLAY '{"message":"Kernel placeholder"}'
-           GOBACK.
+           CALL "APIROUTER"
+           .
