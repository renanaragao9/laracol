@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESPONSEBUILDER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-STATUS-DISP PIC ZZ9.
+
+       LINKAGE SECTION.
+       01 RESPONSE-STATUS PIC 9(3).
+       01 RESPONSE-BODY   PIC X(500).
+
+       PROCEDURE DIVISION USING RESPONSE-STATUS RESPONSE-BODY.
+
+           PERFORM EMIT-STATUS-LINE
+
+           DISPLAY "Content-Type: application/json"
+           DISPLAY "Access-Control-Allow-Origin: *"
+           DISPLAY " "
+           DISPLAY FUNCTION TRIM(RESPONSE-BODY)
+
+           GOBACK.
+
+      *    Every controller/route handler routes its response through
+      *    here so status line, Content-Type, and CORS headers stay in
+      *    one place instead of drifting out of sync as controllers
+      *    are added (mirrors EXCEPTIONHANDLER being the one place
+      *    that owns the 500 body shape).
+       EMIT-STATUS-LINE.
+           EVALUATE RESPONSE-STATUS
+               WHEN 200
+                   DISPLAY "Status: 200 OK"
+               WHEN 401
+                   DISPLAY "Status: 401 Unauthorized"
+               WHEN 404
+                   DISPLAY "Status: 404 Not Found"
+               WHEN 429
+                   DISPLAY "Status: 429 Too Many Requests"
+               WHEN 500
+                   DISPLAY "Status: 500 Internal Server Error"
+               WHEN 503
+                   DISPLAY "Status: 503 Service Unavailable"
+               WHEN OTHER
+                   MOVE RESPONSE-STATUS TO WS-STATUS-DISP
+                   DISPLAY "Status: " FUNCTION TRIM(WS-STATUS-DISP)
+           END-EVALUATE.
