@@ -4,17 +4,16 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 RESPONSE-DATA PIC X(300).
+       01 RESPONSE-DATA PIC X(500).
+       01 WS-STATUS-CODE PIC 9(3) VALUE 200.
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Content-Type: application/json"
-           DISPLAY " "
-           
            MOVE '{"message":"Bem-vindo ao Laracol",'
                & '"framework":"Laravel-like em COBOL",'
                & '"docs":"https://laracol.dev"}'
                TO RESPONSE-DATA
-           DISPLAY RESPONSE-DATA
+
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE RESPONSE-DATA
 
            GOBACK.
