@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMERCONTROLLER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MODEL-ACTION PIC X(20) VALUE "SELECT".
+       01 MODEL-INPUT  PIC X(500).
+       01 MODEL-RESULT PIC X(500).
+       01 WS-STATUS-CODE PIC 9(3) VALUE 200.
+       01 WS-ERROR-CONTEXT PIC X(50).
+
+       LINKAGE SECTION.
+       01 REQUEST-ID     PIC X(50).
+       01 REQUEST-ACTION PIC X(20).
+       01 REQUEST-DATA   PIC X(500).
+
+       PROCEDURE DIVISION USING REQUEST-ID REQUEST-ACTION
+               REQUEST-DATA.
+
+           MOVE REQUEST-ACTION TO MODEL-ACTION
+           MOVE SPACES TO MODEL-INPUT
+
+           IF FUNCTION TRIM(REQUEST-ID) NOT = SPACES
+               STRING "KEY:CUST-" DELIMITED BY SIZE
+                   FUNCTION TRIM(REQUEST-ID) DELIMITED BY SIZE
+                   INTO MODEL-INPUT
+               IF FUNCTION TRIM(REQUEST-DATA) NOT = SPACES
+                   STRING FUNCTION TRIM(MODEL-INPUT) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(REQUEST-DATA) DELIMITED BY SIZE
+                       INTO MODEL-INPUT
+               END-IF
+           ELSE
+               MOVE REQUEST-DATA TO MODEL-INPUT
+           END-IF
+
+           CALL "BASEMODEL" USING MODEL-ACTION MODEL-INPUT
+               MODEL-RESULT
+               ON EXCEPTION
+                   MOVE 500 TO WS-STATUS-CODE
+                   MOVE "BASEMODEL" TO WS-ERROR-CONTEXT
+                   CALL "EXCEPTIONHANDLER" USING WS-ERROR-CONTEXT
+                       MODEL-RESULT
+           END-CALL
+
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE MODEL-RESULT
+
+           GOBACK.
