@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBQUEUE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO "database/queue.jobs"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUEUE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-FILE.
+       01 QUEUE-LINE PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 QUEUE-FILE-STATUS PIC XX.
+       01 WS-NOW PIC X(19).
+
+       LINKAGE SECTION.
+       01 QUEUE-ACTION  PIC X(20).
+       01 JOB-TYPE      PIC X(30).
+       01 JOB-PAYLOAD   PIC X(200).
+       01 QUEUE-RESULT  PIC X(300).
+
+       PROCEDURE DIVISION USING QUEUE-ACTION JOB-TYPE JOB-PAYLOAD
+               QUEUE-RESULT.
+
+           EVALUATE QUEUE-ACTION
+               WHEN "ENQUEUE"
+                   PERFORM DO-ENQUEUE
+               WHEN OTHER
+                   MOVE '{"error":"Invalid queue action"}'
+                       TO QUEUE-RESULT
+           END-EVALUATE
+
+           GOBACK.
+
+      *    Appends one PENDING line per job to database/queue.jobs -
+      *    a queue table in the same "flat file as table" spirit as
+      *    database/migrations.log - so JOBWORKER can pull and process
+      *    it later, outside the CGI request/response cycle.
+       DO-ENQUEUE.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO WS-NOW
+
+           OPEN EXTEND QUEUE-FILE
+           IF QUEUE-FILE-STATUS = "35"
+               OPEN OUTPUT QUEUE-FILE
+               CLOSE QUEUE-FILE
+               OPEN EXTEND QUEUE-FILE
+           END-IF
+
+           MOVE SPACES TO QUEUE-LINE
+           STRING "PENDING" DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-NOW DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(JOB-TYPE) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(JOB-PAYLOAD) DELIMITED BY SIZE
+               INTO QUEUE-LINE
+
+           WRITE QUEUE-LINE
+           CLOSE QUEUE-FILE
+
+           IF QUEUE-FILE-STATUS = "00"
+               MOVE '{"status":"queued"}' TO QUEUE-RESULT
+           ELSE
+               MOVE '{"error":"Unable to queue job"}' TO QUEUE-RESULT
+           END-IF.
