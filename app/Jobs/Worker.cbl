@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBWORKER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUEUE-FILE ASSIGN TO "database/queue.jobs"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUEUE-FILE-STATUS.
+           SELECT QUEUE-TEMP-FILE
+               ASSIGN TO "database/queue.jobs.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS QUEUE-TEMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUEUE-FILE.
+       01 QUEUE-LINE PIC X(300).
+
+       FD  QUEUE-TEMP-FILE.
+       01 QUEUE-TEMP-LINE PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 QUEUE-FILE-STATUS PIC XX.
+       01 QUEUE-TEMP-STATUS PIC XX.
+       01 WS-PROCESSED-COUNT PIC 9(4) VALUE 0.
+
+       01 WS-JOB-STATUS  PIC X(10).
+       01 WS-JOB-TIMESTAMP PIC X(19).
+       01 WS-JOB-TYPE    PIC X(30).
+       01 WS-JOB-PAYLOAD PIC X(200).
+
+       01 WS-MODEL-ACTION PIC X(20) VALUE "UPDATE".
+       01 WS-MODEL-INPUT  PIC X(500).
+       01 WS-MODEL-RESULT PIC X(500).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Processing job queue..."
+           PERFORM PROCESS-QUEUE-INTO-TEMP
+           PERFORM REPLACE-QUEUE-FILE-FROM-TEMP
+
+           DISPLAY "Processed " FUNCTION TRIM(
+               WS-PROCESSED-COUNT) " job(s)."
+           GOBACK.
+
+      *    Streams every line of the live queue into a scratch file
+      *    one record at a time, running PENDING jobs through
+      *    BASEMODEL along the way, instead of loading the whole file
+      *    into a fixed-size table first - a queue longer than any
+      *    hardcoded row cap no longer loses entries past that cap.
+       PROCESS-QUEUE-INTO-TEMP.
+           OPEN OUTPUT QUEUE-TEMP-FILE
+           OPEN INPUT QUEUE-FILE
+           IF QUEUE-FILE-STATUS = "00"
+               PERFORM UNTIL QUEUE-FILE-STATUS NOT = "00"
+                   READ QUEUE-FILE
+                       AT END MOVE "10" TO QUEUE-FILE-STATUS
+                   END-READ
+                   IF QUEUE-FILE-STATUS = "00"
+                       PERFORM PROCESS-AND-WRITE-QUEUE-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE QUEUE-FILE
+           END-IF
+           CLOSE QUEUE-TEMP-FILE.
+
+      *    Only PENDING jobs are actually run; anything already
+      *    COMPLETED from a prior worker pass is copied through
+      *    unchanged so reruns of "artisan queue:work" don't
+      *    reprocess old jobs.
+       PROCESS-AND-WRITE-QUEUE-LINE.
+           MOVE SPACES TO WS-JOB-STATUS WS-JOB-TIMESTAMP
+               WS-JOB-TYPE WS-JOB-PAYLOAD
+           UNSTRING QUEUE-LINE DELIMITED BY "|"
+               INTO WS-JOB-STATUS WS-JOB-TIMESTAMP WS-JOB-TYPE
+                   WS-JOB-PAYLOAD
+
+           IF FUNCTION TRIM(WS-JOB-STATUS) = "PENDING"
+               EVALUATE FUNCTION TRIM(WS-JOB-TYPE)
+                   WHEN "update_record"
+                       MOVE WS-JOB-PAYLOAD TO WS-MODEL-INPUT
+                       CALL "BASEMODEL" USING WS-MODEL-ACTION
+                           WS-MODEL-INPUT WS-MODEL-RESULT
+                           ON EXCEPTION
+                               CONTINUE
+                       END-CALL
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+
+               MOVE SPACES TO QUEUE-TEMP-LINE
+               STRING "COMPLETED" DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-TIMESTAMP) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-TYPE) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-JOB-PAYLOAD) DELIMITED BY SIZE
+                   INTO QUEUE-TEMP-LINE
+
+               ADD 1 TO WS-PROCESSED-COUNT
+           ELSE
+               MOVE QUEUE-LINE TO QUEUE-TEMP-LINE
+           END-IF
+
+           WRITE QUEUE-TEMP-LINE.
+
+      *    LINE SEQUENTIAL has no in-place rewrite or OS-level rename,
+      *    so the scratch file built above is copied back over the
+      *    live queue file the same "read one, write one" way, rather
+      *    than holding the whole table in memory to do it in one
+      *    shot.
+       REPLACE-QUEUE-FILE-FROM-TEMP.
+           OPEN OUTPUT QUEUE-FILE
+           OPEN INPUT QUEUE-TEMP-FILE
+           IF QUEUE-TEMP-STATUS = "00"
+               PERFORM UNTIL QUEUE-TEMP-STATUS NOT = "00"
+                   READ QUEUE-TEMP-FILE
+                       AT END MOVE "10" TO QUEUE-TEMP-STATUS
+                   END-READ
+                   IF QUEUE-TEMP-STATUS = "00"
+                       MOVE QUEUE-TEMP-LINE TO QUEUE-LINE
+                       WRITE QUEUE-LINE
+                   END-IF
+               END-PERFORM
+               CLOSE QUEUE-TEMP-FILE
+           END-IF
+           CLOSE QUEUE-FILE.
