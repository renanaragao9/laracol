@@ -1,46 +1,686 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. APIROUTER.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "storage/logs/laracol.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+           SELECT THROTTLE-FILE
+               ASSIGN TO "storage/framework/throttle.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS THROTTLE-KEY
+               FILE STATUS IS THROTTLE-FILE-STATUS.
+           SELECT ENV-FILE ASSIGN TO ".env"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENV-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01 ACCESS-LOG-RECORD PIC X(300).
+
+       FD  THROTTLE-FILE.
+       01 THROTTLE-RECORD.
+           05 THROTTLE-KEY    PIC X(50).
+           05 THROTTLE-WINDOW PIC X(12).
+           05 THROTTLE-COUNT  PIC 9(6).
+
+       FD  ENV-FILE.
+       01 ENV-FILE-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
 
+       01 LOG-FILE-STATUS PIC XX.
+       01 ENV-FILE-STATUS PIC XX.
+       01 WS-LOG-TIMESTAMP PIC X(19).
+       01 WS-ROUTE-OUTCOME PIC X(12) VALUE SPACES.
+
        01 REQ-METHOD PIC X(10).
        01 REQ-PATH   PIC X(200).
        01 VERSION PIC X(5) VALUE "v1.0".
 
+       01 ROUTE-PARAM-ID PIC X(50).
+       01 ROUTE-PREFIX PIC X(200).
+       01 ROUTE-MATCH-FLAGS.
+           05 ROUTE-MATCHED PIC X VALUE "N".
+               88 ROUTE-IS-MATCHED VALUE "Y".
+
+       01 WS-PATH-LEN PIC 9(4).
+       01 WS-SLASH-COUNT PIC 9(4).
+
+       01 WS-ERROR-BODY PIC X(300).
+       01 WS-RESPONSE-BODY PIC X(500).
+       01 WS-STATUS-CODE PIC 9(3).
+       01 WS-ERROR-CONTEXT PIC X(50).
+
+       01 HEALTH-CHECK-ACTION PIC X(20) VALUE "PING".
+       01 HEALTH-CHECK-INPUT  PIC X(500) VALUE SPACES.
+       01 HEALTH-CHECK-RESULT PIC X(500).
+       01 WS-HEALTH-TOKEN PIC X(20).
+       01 WS-HEALTH-REASON PIC X(60).
+       01 WS-HEALTH-STATUS-TEXT PIC X(10).
+
+       01 WS-PROVIDED-KEY PIC X(50).
+       01 WS-EXPECTED-KEY PIC X(50).
+       01 WS-AUTH-FLAGS.
+           05 WS-REQUEST-BLOCKED PIC X VALUE "N".
+               88 REQUEST-IS-BLOCKED VALUE "Y".
+
+       01 THROTTLE-FILE-STATUS PIC XX.
+       01 WS-THROTTLE-LIMIT PIC 9(6) VALUE 60.
+       01 WS-THROTTLE-LIMIT-ENV PIC X(6).
+       01 WS-CALLER-KEY PIC X(50).
+       01 WS-CURRENT-WINDOW PIC X(12).
+       01 WS-THROTTLE-FLAGS.
+           05 WS-REQUEST-THROTTLED PIC X VALUE "N".
+               88 REQUEST-IS-THROTTLED VALUE "Y".
+
+       01 WS-QUERY-STRING PIC X(300).
+       01 WS-RAW-BODY     PIC X(500).
+       01 WS-CONTENT-LEN  PIC X(10).
+
+       01 WS-FORM-SOURCE  PIC X(500).
+       01 WS-FORM-RESULT  PIC X(500).
+       01 WS-FORM-PTR     PIC 9(4).
+       01 WS-FORM-LEN     PIC 9(4).
+       01 WS-FORM-SEG     PIC X(60).
+       01 WS-FORM-OUT-PTR PIC 9(4).
+       01 WS-FORM-FIELD-COUNT PIC 9(4).
+       01 WS-FORM-KEY     PIC X(30).
+       01 WS-FORM-VALUE   PIC X(60).
+
+       01 WS-CONTROLLER-ACTION PIC X(20).
+       01 WS-ASYNC-PTR PIC 9(4).
+       01 WS-ASYNC-LEN PIC 9(4).
+       01 WS-ASYNC-SEG PIC X(60).
+       01 WS-ASYNC-FIELD-NAME PIC X(20).
+       01 WS-ASYNC-FIELD-VALUE PIC X(40).
+       01 WS-ASYNC-FLAGS.
+           05 WS-ASYNC-REQUESTED PIC X VALUE "N".
+               88 ASYNC-WAS-REQUESTED VALUE "Y".
+
        PROCEDURE DIVISION.
 
            ACCEPT REQ-METHOD FROM ENVIRONMENT "REQUEST_METHOD"
            ACCEPT REQ-PATH FROM ENVIRONMENT "PATH_INFO"
 
-           PERFORM DISPATCH-REQUEST
+           PERFORM AUTH-MIDDLEWARE
+
+           IF REQUEST-IS-BLOCKED
+               MOVE "unauthorized" TO WS-ROUTE-OUTCOME
+               PERFORM RESPONSE-UNAUTHORIZED
+               PERFORM LOG-REQUEST
+           ELSE
+               PERFORM THROTTLE-MIDDLEWARE
+               IF REQUEST-IS-THROTTLED
+                   MOVE "throttled" TO WS-ROUTE-OUTCOME
+                   PERFORM RESPONSE-TOO-MANY-REQUESTS
+                   PERFORM LOG-REQUEST
+               ELSE
+                   PERFORM DISPATCH-REQUEST
+               END-IF
+           END-IF
 
            GOBACK.
 
+      *    Runs ahead of DISPATCH-REQUEST. /api/health stays public
+      *    for monitoring; every other route requires an API key in
+      *    the X-Api-Key header (CGI env HTTP_X_API_KEY) matching the
+      *    server's configured APP_API_KEY, falling back to the dev
+      *    default when the shop has not set one.
+       AUTH-MIDDLEWARE.
+           MOVE "N" TO WS-REQUEST-BLOCKED
+
+           IF REQ-PATH NOT = "/api/health"
+               ACCEPT WS-PROVIDED-KEY FROM ENVIRONMENT
+                   "HTTP_X_API_KEY"
+               ACCEPT WS-EXPECTED-KEY FROM ENVIRONMENT "APP_API_KEY"
+
+               IF FUNCTION TRIM(WS-EXPECTED-KEY) = SPACES
+                   PERFORM READ-DOTENV-API-KEY
+               END-IF
+
+               IF FUNCTION TRIM(WS-EXPECTED-KEY) = SPACES
+                   MOVE "laracol-secret" TO WS-EXPECTED-KEY
+               END-IF
+
+               IF FUNCTION TRIM(WS-PROVIDED-KEY) = SPACES
+                   OR FUNCTION TRIM(WS-PROVIDED-KEY) NOT =
+                       FUNCTION TRIM(WS-EXPECTED-KEY)
+                   SET REQUEST-IS-BLOCKED TO TRUE
+               END-IF
+           END-IF.
+
+      *    Runs after AUTH-MIDDLEWARE, keyed on the same caller API
+      *    key. Tracks a request count per key per one-minute window
+      *    in storage/framework/throttle.dat (an indexed file, the
+      *    same "small keyed table" role app.db plays for records) so
+      *    a runaway client can't hammer BASEMODEL without limit. The
+      *    limit defaults to 60/min and can be overridden with the
+      *    THROTTLE_LIMIT environment variable, the same override
+      *    pattern LOAD-CONFIG uses for DATABASE-PATH.
+       THROTTLE-MIDDLEWARE.
+           MOVE "N" TO WS-REQUEST-THROTTLED
+
+           IF REQ-PATH NOT = "/api/health"
+               MOVE 60 TO WS-THROTTLE-LIMIT
+               MOVE SPACES TO WS-THROTTLE-LIMIT-ENV
+               ACCEPT WS-THROTTLE-LIMIT-ENV FROM ENVIRONMENT
+                   "THROTTLE_LIMIT"
+               IF FUNCTION TEST-NUMVAL(
+                       FUNCTION TRIM(WS-THROTTLE-LIMIT-ENV)) NOT = 0
+                   PERFORM READ-DOTENV-THROTTLE-LIMIT
+               END-IF
+               IF FUNCTION TEST-NUMVAL(
+                       FUNCTION TRIM(WS-THROTTLE-LIMIT-ENV)) = 0
+                   MOVE FUNCTION NUMVAL(
+                       FUNCTION TRIM(WS-THROTTLE-LIMIT-ENV))
+                       TO WS-THROTTLE-LIMIT
+               END-IF
+
+               MOVE FUNCTION TRIM(WS-PROVIDED-KEY) TO WS-CALLER-KEY
+               IF WS-CALLER-KEY = SPACES
+                   MOVE "anonymous" TO WS-CALLER-KEY
+               END-IF
+               MOVE FUNCTION CURRENT-DATE(1:12) TO WS-CURRENT-WINDOW
+
+               PERFORM OPEN-THROTTLE-IO
+               PERFORM RECORD-THROTTLE-HIT
+               CLOSE THROTTLE-FILE
+           END-IF.
+
+       OPEN-THROTTLE-IO.
+           OPEN I-O THROTTLE-FILE
+           IF THROTTLE-FILE-STATUS = "35"
+               OPEN OUTPUT THROTTLE-FILE
+               CLOSE THROTTLE-FILE
+               OPEN I-O THROTTLE-FILE
+           END-IF.
+
+      *    A stale window (caller's last hit was a prior minute)
+      *    resets the count to 1 instead of blocking; only a count
+      *    that already reached the limit within the current window
+      *    trips REQUEST-IS-THROTTLED.
+       RECORD-THROTTLE-HIT.
+           MOVE WS-CALLER-KEY TO THROTTLE-KEY
+           READ THROTTLE-FILE KEY IS THROTTLE-KEY
+           IF THROTTLE-FILE-STATUS = "00"
+               IF THROTTLE-WINDOW = WS-CURRENT-WINDOW
+                   IF THROTTLE-COUNT >= WS-THROTTLE-LIMIT
+                       SET REQUEST-IS-THROTTLED TO TRUE
+                   ELSE
+                       ADD 1 TO THROTTLE-COUNT
+                       REWRITE THROTTLE-RECORD
+                   END-IF
+               ELSE
+                   MOVE WS-CURRENT-WINDOW TO THROTTLE-WINDOW
+                   MOVE 1 TO THROTTLE-COUNT
+                   REWRITE THROTTLE-RECORD
+               END-IF
+           ELSE
+               MOVE WS-CALLER-KEY TO THROTTLE-KEY
+               MOVE WS-CURRENT-WINDOW TO THROTTLE-WINDOW
+               MOVE 1 TO THROTTLE-COUNT
+               WRITE THROTTLE-RECORD
+           END-IF.
+
+      *    .env fallback for the shared secret, mirroring BASEMODEL's
+      *    LOAD-CONFIG precedence (env var, then .env, then compiled
+      *    default) so rotating APP_API_KEY in .env actually takes
+      *    effect instead of the compiled default staying live.
+       READ-DOTENV-API-KEY.
+           OPEN INPUT ENV-FILE
+           IF ENV-FILE-STATUS = "00"
+               PERFORM UNTIL ENV-FILE-STATUS NOT = "00"
+                   READ ENV-FILE
+                       AT END MOVE "10" TO ENV-FILE-STATUS
+                   END-READ
+                   IF ENV-FILE-STATUS = "00"
+                       AND ENV-FILE-LINE(1:12) = "APP_API_KEY="
+                       MOVE FUNCTION TRIM(ENV-FILE-LINE(13:))
+                           TO WS-EXPECTED-KEY
+                   END-IF
+               END-PERFORM
+               CLOSE ENV-FILE
+           END-IF.
+
+      *    Same .env fallback for THROTTLE_LIMIT. Leaves
+      *    WS-THROTTLE-LIMIT-ENV as SPACES when .env has no such key,
+      *    so THROTTLE-MIDDLEWARE's compiled 60/min default stands.
+       READ-DOTENV-THROTTLE-LIMIT.
+           OPEN INPUT ENV-FILE
+           IF ENV-FILE-STATUS = "00"
+               PERFORM UNTIL ENV-FILE-STATUS NOT = "00"
+                   READ ENV-FILE
+                       AT END MOVE "10" TO ENV-FILE-STATUS
+                   END-READ
+                   IF ENV-FILE-STATUS = "00"
+                       AND ENV-FILE-LINE(1:15) = "THROTTLE_LIMIT="
+                       MOVE FUNCTION TRIM(ENV-FILE-LINE(16:))
+                           TO WS-THROTTLE-LIMIT-ENV
+                   END-IF
+               END-PERFORM
+               CLOSE ENV-FILE
+           END-IF.
+
        DISPATCH-REQUEST.
+           MOVE "matched" TO WS-ROUTE-OUTCOME
+           PERFORM PARSE-REQUEST-INPUT
            EVALUATE TRUE
                WHEN REQ-METHOD = "GET" AND REQ-PATH = "/api/health"
                    PERFORM RESPONSE-HEALTH
 
                WHEN REQ-METHOD = "GET" AND REQ-PATH = "/api/welcome"
                    CALL "WELCOMECONTROLLER"
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
                WHEN REQ-METHOD = "GET" AND REQ-PATH = "/"
                    CALL "WELCOMECONTROLLER"
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+
+      *    Collection route (no trailing id segment): lists rows via
+      *    BASEMODEL SELECT with an empty KEY, the paged/multi-row
+      *    path SCAN-ALL-ROWS exists for. The id routes below only
+      *    ever call SELECT with a KEY, so this is the one entry
+      *    point onto that listing behavior.
+               WHEN REQ-METHOD = "GET" AND REQ-PATH = "/api/customers"
+                   MOVE SPACES TO ROUTE-PARAM-ID
+                   CALL "CUSTOMERCONTROLLER" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+
+               WHEN (REQ-METHOD = "GET" OR REQ-METHOD = "POST"
+                       OR REQ-METHOD = "PUT")
+                   AND REQ-PATH(1:15) = "/api/customers/"
+                   MOVE "/api/customers/" TO ROUTE-PREFIX
+                   PERFORM MATCH-ROUTE-PARAM
+                   IF ROUTE-IS-MATCHED
+                       CALL "CUSTOMERCONTROLLER" USING ROUTE-PARAM-ID
+                           WS-CONTROLLER-ACTION WS-FORM-RESULT
+                           ON EXCEPTION
+                               PERFORM REPORT-CONTROLLER-FAILURE
+                       END-CALL
+                   ELSE
+                       MOVE "not_found" TO WS-ROUTE-OUTCOME
+                       PERFORM RESPONSE-NOT-FOUND
+                   END-IF
+
+               WHEN REQ-METHOD = "GET" AND REQ-PATH = "/api/orders"
+                   MOVE SPACES TO ROUTE-PARAM-ID
+                   CALL "ORDERCONTROLLER" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+
+               WHEN (REQ-METHOD = "GET" OR REQ-METHOD = "POST"
+                       OR REQ-METHOD = "PUT")
+                   AND REQ-PATH(1:12) = "/api/orders/"
+                   MOVE "/api/orders/" TO ROUTE-PREFIX
+                   PERFORM MATCH-ROUTE-PARAM
+                   IF ROUTE-IS-MATCHED
+                       CALL "ORDERCONTROLLER" USING ROUTE-PARAM-ID
+                           WS-CONTROLLER-ACTION WS-FORM-RESULT
+                           ON EXCEPTION
+                               PERFORM REPORT-CONTROLLER-FAILURE
+                       END-CALL
+                   ELSE
+                       MOVE "not_found" TO WS-ROUTE-OUTCOME
+                       PERFORM RESPONSE-NOT-FOUND
+                   END-IF
+
+      *    Explicit /api/v1/... and /api/v2/... groups let a caller
+      *    pin to a version instead of relying on the unprefixed
+      *    routes above, which stay in place as the v1 default so
+      *    existing callers keep working unchanged. DETECT-PATH-VERSION
+      *    sets VERSION from the path segment, and VERSION - not the
+      *    path string a second time - is what DISPATCH-VERSIONED-*
+      *    switches on to pick the controller, so VERSION is the
+      *    actual discriminator, not just a display field anymore.
+               WHEN REQ-METHOD = "GET"
+                       AND (REQ-PATH = "/api/v1/customers"
+                       OR REQ-PATH = "/api/v2/customers")
+                   PERFORM DETECT-PATH-VERSION
+                   MOVE SPACES TO ROUTE-PARAM-ID
+                   PERFORM DISPATCH-VERSIONED-CUSTOMERS
+
+               WHEN (REQ-METHOD = "GET" OR REQ-METHOD = "POST"
+                       OR REQ-METHOD = "PUT")
+                   AND (REQ-PATH(1:18) = "/api/v1/customers/"
+                       OR REQ-PATH(1:18) = "/api/v2/customers/")
+                   PERFORM DETECT-PATH-VERSION
+                   MOVE SPACES TO ROUTE-PREFIX
+                   STRING "/api/" DELIMITED BY SIZE
+                       VERSION(1:2) DELIMITED BY SIZE
+                       "/customers/" DELIMITED BY SIZE
+                       INTO ROUTE-PREFIX
+                   PERFORM MATCH-ROUTE-PARAM
+                   IF ROUTE-IS-MATCHED
+                       PERFORM DISPATCH-VERSIONED-CUSTOMERS
+                   ELSE
+                       MOVE "not_found" TO WS-ROUTE-OUTCOME
+                       PERFORM RESPONSE-NOT-FOUND
+                   END-IF
+
+               WHEN REQ-METHOD = "GET"
+                       AND (REQ-PATH = "/api/v1/orders"
+                       OR REQ-PATH = "/api/v2/orders")
+                   PERFORM DETECT-PATH-VERSION
+                   MOVE SPACES TO ROUTE-PARAM-ID
+                   PERFORM DISPATCH-VERSIONED-ORDERS
+
+               WHEN (REQ-METHOD = "GET" OR REQ-METHOD = "POST"
+                       OR REQ-METHOD = "PUT")
+                   AND (REQ-PATH(1:15) = "/api/v1/orders/"
+                       OR REQ-PATH(1:15) = "/api/v2/orders/")
+                   PERFORM DETECT-PATH-VERSION
+                   MOVE SPACES TO ROUTE-PREFIX
+                   STRING "/api/" DELIMITED BY SIZE
+                       VERSION(1:2) DELIMITED BY SIZE
+                       "/orders/" DELIMITED BY SIZE
+                       INTO ROUTE-PREFIX
+                   PERFORM MATCH-ROUTE-PARAM
+                   IF ROUTE-IS-MATCHED
+                       PERFORM DISPATCH-VERSIONED-ORDERS
+                   ELSE
+                       MOVE "not_found" TO WS-ROUTE-OUTCOME
+                       PERFORM RESPONSE-NOT-FOUND
+                   END-IF
 
                WHEN OTHER
+                   MOVE "not_found" TO WS-ROUTE-OUTCOME
                    PERFORM RESPONSE-NOT-FOUND
+           END-EVALUATE
+
+           PERFORM LOG-REQUEST.
+
+      *    Sets VERSION from the /api/v1/... or /api/v2/... path
+      *    segment. Everything downstream (ROUTE-PREFIX construction,
+      *    DISPATCH-VERSIONED-CUSTOMERS/ORDERS) branches on VERSION
+      *    rather than re-testing REQ-PATH, so VERSION is the actual
+      *    discriminator driving which controller set gets called.
+       DETECT-PATH-VERSION.
+           IF REQ-PATH(1:7) = "/api/v2"
+               MOVE "v2.0" TO VERSION
+           ELSE
+               MOVE "v1.0" TO VERSION
+           END-IF.
+
+       DISPATCH-VERSIONED-CUSTOMERS.
+           EVALUATE VERSION
+               WHEN "v2.0"
+                   CALL "CUSTOMERCONTROLLERV2" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+               WHEN OTHER
+                   CALL "CUSTOMERCONTROLLER" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+           END-EVALUATE.
+
+       DISPATCH-VERSIONED-ORDERS.
+           EVALUATE VERSION
+               WHEN "v2.0"
+                   CALL "ORDERCONTROLLERV2" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
+               WHEN OTHER
+                   CALL "ORDERCONTROLLER" USING ROUTE-PARAM-ID
+                       WS-CONTROLLER-ACTION WS-FORM-RESULT
+                       ON EXCEPTION
+                           PERFORM REPORT-CONTROLLER-FAILURE
+                   END-CALL
            END-EVALUATE.
 
+      *    GET requests carry data on the query string; POST/PUT
+      *    carry it in the request body (read from stdin per
+      *    CONTENT_LENGTH, the standard CGI convention). Either way
+      *    the caller-supplied "key=value&..." pairs are normalized
+      *    into the same "KEY:value|..." shape BASEMODEL's
+      *    PARSE-DATA-INPUT already expects, and the HTTP method picks
+      *    the model action a controller defaults to.
+       PARSE-REQUEST-INPUT.
+           EVALUATE REQ-METHOD
+               WHEN "POST"
+                   MOVE "INSERT" TO WS-CONTROLLER-ACTION
+               WHEN "PUT"
+                   MOVE "UPDATE" TO WS-CONTROLLER-ACTION
+               WHEN OTHER
+                   MOVE "SELECT" TO WS-CONTROLLER-ACTION
+           END-EVALUATE
+
+           MOVE SPACES TO WS-FORM-SOURCE
+           IF REQ-METHOD = "POST" OR REQ-METHOD = "PUT"
+               MOVE SPACES TO WS-RAW-BODY WS-CONTENT-LEN
+               ACCEPT WS-CONTENT-LEN FROM ENVIRONMENT
+                   "CONTENT_LENGTH"
+               IF FUNCTION TRIM(WS-CONTENT-LEN) NOT = SPACES
+                   ACCEPT WS-RAW-BODY FROM CONSOLE
+               END-IF
+               MOVE WS-RAW-BODY TO WS-FORM-SOURCE
+           ELSE
+               MOVE SPACES TO WS-QUERY-STRING
+               ACCEPT WS-QUERY-STRING FROM ENVIRONMENT
+                   "QUERY_STRING"
+               MOVE WS-QUERY-STRING TO WS-FORM-SOURCE
+           END-IF
+
+           PERFORM PARSE-FORM-STRING
+
+      *    A caller adding "async=1" to a PUT defers the write onto
+      *    the req 016 job queue (JOBQUEUE/JOBWORKER) instead of
+      *    blocking the CGI response on it - the trigger BASEMODEL's
+      *    QUEUE_UPDATE action otherwise has no route to reach. Parsed
+      *    the same field-at-a-time way BASEMODEL's ASSIGN-PARSED-FIELD
+      *    reads KEY/NAME/AMOUNT, so "async=10" or "async=100" don't
+      *    false-match the way a raw substring search on "ASYNC:1" did.
+           IF WS-CONTROLLER-ACTION = "UPDATE"
+               PERFORM CHECK-ASYNC-REQUESTED
+               IF ASYNC-WAS-REQUESTED
+                   MOVE "QUEUE_UPDATE" TO WS-CONTROLLER-ACTION
+               END-IF
+           END-IF.
+
+       CHECK-ASYNC-REQUESTED.
+           MOVE "N" TO WS-ASYNC-REQUESTED
+           MOVE 1 TO WS-ASYNC-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FORM-RESULT))
+               TO WS-ASYNC-LEN
+           PERFORM UNTIL WS-ASYNC-PTR > WS-ASYNC-LEN
+                   OR ASYNC-WAS-REQUESTED
+               MOVE SPACES TO WS-ASYNC-SEG
+               UNSTRING WS-FORM-RESULT DELIMITED BY "|"
+                   INTO WS-ASYNC-SEG
+                   WITH POINTER WS-ASYNC-PTR
+               MOVE SPACES TO WS-ASYNC-FIELD-NAME WS-ASYNC-FIELD-VALUE
+               UNSTRING WS-ASYNC-SEG DELIMITED BY ":"
+                   INTO WS-ASYNC-FIELD-NAME WS-ASYNC-FIELD-VALUE
+               IF FUNCTION TRIM(WS-ASYNC-FIELD-NAME) = "ASYNC"
+                   AND FUNCTION TRIM(WS-ASYNC-FIELD-VALUE) = "1"
+                   SET ASYNC-WAS-REQUESTED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       PARSE-FORM-STRING.
+           MOVE SPACES TO WS-FORM-RESULT
+           MOVE 1 TO WS-FORM-OUT-PTR
+           MOVE 0 TO WS-FORM-FIELD-COUNT
+           MOVE 1 TO WS-FORM-PTR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FORM-SOURCE))
+               TO WS-FORM-LEN
+
+           IF WS-FORM-LEN > 0
+               PERFORM UNTIL WS-FORM-PTR > WS-FORM-LEN
+                   MOVE SPACES TO WS-FORM-SEG
+                   UNSTRING WS-FORM-SOURCE DELIMITED BY "&"
+                       INTO WS-FORM-SEG
+                       WITH POINTER WS-FORM-PTR
+                   PERFORM APPEND-FORM-FIELD
+               END-PERFORM
+           END-IF.
+
+       APPEND-FORM-FIELD.
+           MOVE SPACES TO WS-FORM-KEY WS-FORM-VALUE
+           UNSTRING WS-FORM-SEG DELIMITED BY "="
+               INTO WS-FORM-KEY WS-FORM-VALUE
+           IF FUNCTION TRIM(WS-FORM-KEY) NOT = SPACES
+               IF WS-FORM-FIELD-COUNT > 0
+                   STRING "|" DELIMITED BY SIZE
+                       INTO WS-FORM-RESULT WITH POINTER WS-FORM-OUT-PTR
+               END-IF
+               STRING FUNCTION UPPER-CASE(FUNCTION TRIM(WS-FORM-KEY))
+                       DELIMITED BY SIZE
+                   ":" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-FORM-VALUE) DELIMITED BY SIZE
+                   INTO WS-FORM-RESULT WITH POINTER WS-FORM-OUT-PTR
+               ADD 1 TO WS-FORM-FIELD-COUNT
+           END-IF.
+
+      *    A CALL's ON EXCEPTION fires when the target program can't
+      *    be resolved/loaded - the closest thing to a trapped abend
+      *    a caller gets in standard COBOL. EXCEPTIONHANDLER logs it
+      *    and hands back a 500 body instead of the CGI process just
+      *    dying with no response at all.
+       REPORT-CONTROLLER-FAILURE.
+           MOVE "controller" TO WS-ERROR-CONTEXT
+           CALL "EXCEPTIONHANDLER" USING WS-ERROR-CONTEXT WS-ERROR-BODY
+           MOVE 500 TO WS-STATUS-CODE
+           MOVE WS-ERROR-BODY TO WS-RESPONSE-BODY
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE WS-RESPONSE-BODY
+           MOVE "error" TO WS-ROUTE-OUTCOME.
+
+      *    Appends one line per dispatch to storage/logs/laracol.log,
+      *    the same audit trail role Laravel gives
+      *    storage/logs/laravel.log.
+       LOG-REQUEST.
+           MOVE FUNCTION CURRENT-DATE(1:19) TO WS-LOG-TIMESTAMP
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+               CLOSE ACCESS-LOG-FILE
+               OPEN EXTEND ACCESS-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO ACCESS-LOG-RECORD
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(REQ-METHOD) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(REQ-PATH) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ROUTE-OUTCOME) DELIMITED BY SIZE
+               INTO ACCESS-LOG-RECORD
+
+           WRITE ACCESS-LOG-RECORD
+           CLOSE ACCESS-LOG-FILE.
+
+      *    Captures the segment of REQ-PATH after ROUTE-PREFIX into
+      *    ROUTE-PARAM-ID, e.g. "/api/customers/42" with prefix
+      *    "/api/customers/" captures "42". Rejects a captured
+      *    segment that itself contains "/" so nested paths do not
+      *    falsely match a single-segment route.
+       MATCH-ROUTE-PARAM.
+           MOVE SPACES TO ROUTE-PARAM-ID
+           MOVE "N" TO ROUTE-MATCHED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REQ-PATH))
+               TO WS-PATH-LEN
+
+           IF WS-PATH-LEN > FUNCTION LENGTH(
+                   FUNCTION TRIM(ROUTE-PREFIX))
+               MOVE REQ-PATH(FUNCTION LENGTH(
+                   FUNCTION TRIM(ROUTE-PREFIX)) + 1:)
+                   TO ROUTE-PARAM-ID
+               MOVE 0 TO WS-SLASH-COUNT
+               INSPECT FUNCTION TRIM(ROUTE-PARAM-ID)
+                   TALLYING WS-SLASH-COUNT FOR ALL "/"
+               IF FUNCTION TRIM(ROUTE-PARAM-ID) NOT = SPACES
+                   AND WS-SLASH-COUNT = 0
+                   SET ROUTE-IS-MATCHED TO TRUE
+               END-IF
+           END-IF.
+
+      *    Actually attempts to open DATABASE-PATH through BASEMODEL's
+      *    PING action instead of always claiming "healthy" so
+      *    monitoring catches a missing/corrupt database file.
        RESPONSE-HEALTH.
-           DISPLAY "Content-Type: application/json"
-           DISPLAY " "
-           DISPLAY '{"status":"healthy","version":"'
-               VERSION '","framework":"Laracol"}'
-           .
+           CALL "BASEMODEL" USING HEALTH-CHECK-ACTION HEALTH-CHECK-INPUT
+               HEALTH-CHECK-RESULT
+               ON EXCEPTION
+                   MOVE "UNHEALTHY:BASEMODEL unreachable"
+                       TO HEALTH-CHECK-RESULT
+           END-CALL
+
+           MOVE SPACES TO WS-HEALTH-TOKEN WS-HEALTH-REASON
+           UNSTRING HEALTH-CHECK-RESULT DELIMITED BY ":"
+               INTO WS-HEALTH-TOKEN WS-HEALTH-REASON
+
+           EVALUATE FUNCTION TRIM(WS-HEALTH-TOKEN)
+               WHEN "OK"
+                   MOVE 200 TO WS-STATUS-CODE
+                   MOVE "healthy" TO WS-HEALTH-STATUS-TEXT
+               WHEN "DEGRADED"
+                   MOVE 200 TO WS-STATUS-CODE
+                   MOVE "degraded" TO WS-HEALTH-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 503 TO WS-STATUS-CODE
+                   MOVE "unhealthy" TO WS-HEALTH-STATUS-TEXT
+           END-EVALUATE
+
+           MOVE SPACES TO WS-RESPONSE-BODY
+           IF FUNCTION TRIM(WS-HEALTH-TOKEN) = "OK"
+               STRING '{"status":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HEALTH-STATUS-TEXT)
+                       DELIMITED BY SIZE
+                   '","version":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(VERSION) DELIMITED BY SIZE
+                   '","framework":"Laracol"}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE-BODY
+           ELSE
+               STRING '{"status":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HEALTH-STATUS-TEXT)
+                       DELIMITED BY SIZE
+                   '","version":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(VERSION) DELIMITED BY SIZE
+                   '","framework":"Laracol",' DELIMITED BY SIZE
+                   '"reason":"' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HEALTH-REASON) DELIMITED BY SIZE
+                   '"}' DELIMITED BY SIZE
+                   INTO WS-RESPONSE-BODY
+           END-IF
+
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE WS-RESPONSE-BODY.
+
+       RESPONSE-UNAUTHORIZED.
+           MOVE 401 TO WS-STATUS-CODE
+           MOVE '{"error":"Unauthorized","status":401,'
+               & '"message":"Missing or invalid API key"}'
+               TO WS-RESPONSE-BODY
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE WS-RESPONSE-BODY.
 
        RESPONSE-NOT-FOUND.
-           DISPLAY "Content-Type: application/json"
-           DISPLAY " "
-           DISPLAY '{"error":"Not Found","status":404,'
-               '"message":"Endpoint não encontrado"}'
-           .
+           MOVE 404 TO WS-STATUS-CODE
+           MOVE '{"error":"Not Found","status":404,'
+               & '"message":"Endpoint não encontrado"}'
+               TO WS-RESPONSE-BODY
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE WS-RESPONSE-BODY.
+
+       RESPONSE-TOO-MANY-REQUESTS.
+           MOVE 429 TO WS-STATUS-CODE
+           MOVE '{"error":"Too Many Requests","status":429,'
+               & '"message":"Rate limit exceeded"}'
+               TO WS-RESPONSE-BODY
+           CALL "RESPONSEBUILDER" USING WS-STATUS-CODE WS-RESPONSE-BODY.
