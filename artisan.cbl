@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARTISAN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "storage/logs/laracol.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCESS-LOG-STATUS.
+           SELECT ERROR-LOG-FILE ASSIGN TO "storage/logs/error.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01 ACCESS-LOG-RECORD PIC X(300).
+
+       FD  ERROR-LOG-FILE.
+       01 ERROR-LOG-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 ACCESS-LOG-STATUS PIC XX.
+       01 ERROR-LOG-STATUS  PIC XX.
+
+       01 WS-COMMAND PIC X(30).
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-COMMAND FROM COMMAND-LINE
+
+           EVALUATE FUNCTION TRIM(WS-COMMAND)
+               WHEN "migrate"
+                   CALL "MIGRATOR"
+               WHEN "route:list"
+                   PERFORM PRINT-ROUTE-LIST
+               WHEN "cache:clear"
+                   PERFORM CLEAR-CACHE
+               WHEN "queue:work"
+                   CALL "JOBWORKER"
+               WHEN OTHER
+                   DISPLAY "Unknown command: "
+                       FUNCTION TRIM(WS-COMMAND)
+                   DISPLAY "Available commands:"
+                   DISPLAY "  migrate       Run pending migrations"
+                   DISPLAY "  route:list    List registered routes"
+                   DISPLAY "  cache:clear   Clear log/cache files"
+                   DISPLAY "  queue:work    Process pending queued jobs"
+           END-EVALUATE
+
+           GOBACK.
+
+      *    Mirrors APIROUTER's route table so ops can see what is
+      *    registered without reading routes/api.cbl. Keep in sync
+      *    with DISPATCH-REQUEST when routes change.
+       PRINT-ROUTE-LIST.
+           DISPLAY "GET       /                    WELCOMECONTROLLER"
+           DISPLAY "GET       /api/health          (health check)"
+           DISPLAY "GET       /api/welcome         WELCOMECONTROLLER"
+           DISPLAY "GET       /api/customers      (list, paginated)"
+           DISPLAY "GET/POST/PUT /api/customers/{id} CUSTOMERCONTROLLER"
+           DISPLAY "GET       /api/orders         (list, paginated)"
+           DISPLAY "GET/POST/PUT /api/orders/{id}    ORDERCONTROLLER"
+           DISPLAY "GET       /api/v1/customers   same as above"
+           DISPLAY "GET/POST/PUT /api/v1/customers/{id} same as above"
+           DISPLAY "GET       /api/v1/orders      same as above"
+           DISPLAY "GET/POST/PUT /api/v1/orders/{id}    same as above"
+           DISPLAY "GET       /api/v2/customers   (list, paginated)"
+           DISPLAY "GET/POST/PUT /api/v2/customers/{id} CUSTCTLV2"
+           DISPLAY "GET       /api/v2/orders      (list, paginated)"
+           DISPLAY "GET/POST/PUT /api/v2/orders/{id}    ORDCTLV2".
+
+       CLEAR-CACHE.
+           OPEN OUTPUT ACCESS-LOG-FILE
+           CLOSE ACCESS-LOG-FILE
+           OPEN OUTPUT ERROR-LOG-FILE
+           CLOSE ERROR-LOG-FILE
+           DISPLAY "Log files cleared.".
